@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CNVSEQ.
+000300 AUTHOR.         J W MERCER.
+000400 INSTALLATION.   DAILY PROCESSING - BRANCH ACCOUNTING.
+000500 DATE-WRITTEN.   08/08/26.
+000600 DATE-COMPILED.  08/08/26.
+000700*-----------------------------------------------------------*
+000800* MOD-LOG                                                   *
+000900* DATE       INIT  DESCRIPTION                              *
+001000* 08/08/26   JWM   ORIGINAL VERSION.  ONE-TIME UTILITY THAT  *
+001100*                  CONVERTS AN EXISTING COUNTER SEQUENCE     *
+001200*                  FILE FROM THE OLD UNSIGNED ZONED LAYOUT   *
+001300*                  (SEQRECO.CPY) TO THE NEW SIGNED PACKED-   *
+001400*                  DECIMAL LAYOUT (SEQREC.CPY) WITHOUT LOSS  *
+001500*                  OF DATA.  RUN ONCE WHEN A SITE MIGRATES   *
+001600*                  ITS SEQFILE ONTO THE NEW LAYOUT, THEN     *
+001700*                  RETIRED.                                  *
+001800*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OLDSEQ ASSIGN TO OLDSEQ
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS SEQO-COUNTER-ID
+003000         FILE STATUS IS WS-OLDSEQ-STATUS.
+003100*
+003200     SELECT NEWSEQ ASSIGN TO NEWSEQ
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003500         RECORD KEY IS SEQ-COUNTER-ID
+003600         FILE STATUS IS WS-NEWSEQ-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OLDSEQ
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY SEQRECO.
+004200*
+004300 FD  NEWSEQ
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY SEQREC.
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-RECORD-COUNT     PIC 9(07) VALUE 0 COMP.
+004800*
+004900 01  WS-FLAGS.
+005000     05  WS-OLDSEQ-STATUS    PIC X(02) VALUE SPACES.
+005100         88  WS-OLDSEQ-OK             VALUE "00".
+005200         88  WS-OLDSEQ-EOF            VALUE "10".
+005300     05  WS-NEWSEQ-STATUS    PIC X(02) VALUE SPACES.
+005400         88  WS-NEWSEQ-OK             VALUE "00".
+005500 PROCEDURE DIVISION.
+005600*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-INITIALIZE-EXIT.
+006000*
+006100     PERFORM 2000-CONVERT-ONE-RECORD
+006200         THRU 2000-CONVERT-ONE-RECORD-EXIT
+006300         UNTIL WS-OLDSEQ-EOF.
+006400*
+006500     PERFORM 9000-TERMINATE
+006600         THRU 9000-TERMINATE-EXIT.
+006700*
+006800     STOP RUN.
+006900*
+007000 1000-INITIALIZE.
+007100     OPEN INPUT OLDSEQ.
+007200     OPEN OUTPUT NEWSEQ.
+007300     READ OLDSEQ NEXT RECORD
+007400         AT END SET WS-OLDSEQ-EOF TO TRUE
+007500     END-READ.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007800*
+007900 2000-CONVERT-ONE-RECORD.
+008000     MOVE SEQO-COUNTER-ID      TO SEQ-COUNTER-ID.
+008100     MOVE SEQO-COUNTER-VALUE   TO SEQ-COUNTER-VALUE.
+008200     MOVE SEQO-LAST-RUN-DATE   TO SEQ-LAST-RUN-DATE.
+008300     WRITE SEQ-RECORD
+008400         INVALID KEY
+008500             DISPLAY "CNVSEQ: DUPLICATE KEY ON WRITE - "
+008600                 SEQO-COUNTER-ID
+008700     END-WRITE.
+008800     ADD 1 TO WS-RECORD-COUNT.
+008900*
+009000     READ OLDSEQ NEXT RECORD
+009100         AT END SET WS-OLDSEQ-EOF TO TRUE
+009200     END-READ.
+009300 2000-CONVERT-ONE-RECORD-EXIT.
+009400     EXIT.
+009500*
+009600 9000-TERMINATE.
+009700     DISPLAY "CNVSEQ: " WS-RECORD-COUNT " RECORDS CONVERTED".
+009800     CLOSE OLDSEQ.
+009900     CLOSE NEWSEQ.
+010000 9000-TERMINATE-EXIT.
+010100     EXIT.
