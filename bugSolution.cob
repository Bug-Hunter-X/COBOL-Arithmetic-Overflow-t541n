@@ -1,19 +1,711 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-RESULT PIC 9(7). 
-    05 WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-      * Improved code to handle potential overflow. 
-      * Increased size of WS-RESULT to accommodate the possible outcome of the computation. 
-      * Introduced an overflow flag to provide explicit error handling.
-
-      ADD 1 TO WS-NUMBER
-      IF WS-NUMBER > 99999 THEN
-          MOVE 1 TO WS-OVERFLOW-FLAG
-          DISPLAY "Overflow occurred"
-      ELSE
-          COMPUTE WS-RESULT = WS-NUMBER * 2
-          DISPLAY "Result: " WS-RESULT
-      END-IF
-
-      STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     BUGSOLN.
+000120 AUTHOR.         J W MERCER.
+000130 INSTALLATION.   DAILY PROCESSING - BRANCH ACCOUNTING.
+000140 DATE-WRITTEN.   01/04/19.
+000150 DATE-COMPILED.  01/04/19.
+000160*-----------------------------------------------------------*
+000170* MOD-LOG                                                   *
+000180* DATE       INIT  DESCRIPTION                              *
+000190* 01/04/19   JWM   IMPROVED CODE TO HANDLE POTENTIAL         *
+000200*                  OVERFLOW.  INCREASED SIZE OF WS-RESULT TO *
+000210*                  ACCOMMODATE THE POSSIBLE OUTCOME OF THE   *
+000220*                  COMPUTATION.  INTRODUCED AN OVERFLOW FLAG *
+000230*                  TO PROVIDE EXPLICIT ERROR HANDLING.       *
+000240* 08/08/26   JWM   WS-NUMBER NO LONGER STARTS FROM A FIXED   *
+000250*                  VALUE EVERY RUN.  THE LAST VALUE USED IS  *
+000260*                  NOW READ FROM THE SEQUENCE FILE AT START  *
+000270*                  OF RUN AND THE NEW VALUE IS WRITTEN BACK  *
+000280*                  AT END OF RUN.                            *
+000290* 08/08/26   JWM   EVERY TIME WS-OVERFLOW-FLAG IS SET AN      *
+000300*                  EXCEPTION RECORD IS NOW APPENDED TO THE   *
+000310*                  PERMANENT EXCEPTION LOG (EXCPFILE) SO     *
+000320*                  OPERATIONS HAS AN AUDIT TRAIL OF OVERFLOW *
+000330*                  EVENTS.                                   *
+000340* 08/08/26   JWM   WS-AREA IS NOW A TABLE OF PER-BRANCH       *
+000350*                  COUNTER ENTRIES LOADED FROM THE BRANCH     *
+000360*                  CONTROL FILE (BRANFILE).  THE ADD/COMPUTE/ *
+000370*                  OVERFLOW LOGIC RUNS ONCE PER ENTRY VIA     *
+000380*                  PERFORM VARYING SO ONE RUN OF THIS JOB     *
+000390*                  COVERS EVERY BRANCH, WITH OVERFLOW         *
+000400*                  DETECTED AND REPORTED PER BRANCH.          *
+000410* 08/08/26   JWM   ADDED A RECONCILIATION PASS THAT COMPARES  *
+000420*                  THE INCREMENTS APPLIED TO EACH BRANCH'S    *
+000430*                  COUNTER AGAINST AN INDEPENDENT TRANSACTION *
+000440*                  COUNT FROM TRANFILE.  A MISMATCH IS        *
+000450*                  FLAGGED AND THE RESULT IS WITHHELD UNTIL   *
+000460*                  RECONCILED.                                *
+000470* 08/08/26   JWM   OVERFLOW NO LONGER RELIES ON SOMEONE       *
+000480*                  WATCHING SYSOUT -- A RECORD IS NOW ALSO    *
+000490*                  APPENDED TO THE OPERATIONS ALERT QUEUE     *
+000500*                  (ALERTFILE) SO OVERFLOW PAGES OPERATIONS   *
+000510*                  THE SAME DAY.                              *
+000520* 08/08/26   JWM   ADDED A PRINTED DAILY CONTROL REPORT       *
+000530*                  (CTLRPT) SHOWING STARTING/ENDING VALUE,    *
+000540*                  INCREMENTS APPLIED AND OVERFLOW COUNT PER  *
+000550*                  COUNTER FOR THE OPS SIGN-OFF REVIEW.       *
+000560* 08/08/26   JWM   CONVERTED TO DRIVE OFF A BULK TRANSACTION  *
+000570*                  FEED (CNTRFILE) -- EACH RECORD APPLIES ONE *
+000580*                  INCREMENT TO ITS BRANCH'S COUNTER AND      *
+000590*                  WRITES A RESULT TO OUTFILE, SO A WHOLE     *
+000600*                  DAY'S ACTIVITY RUNS IN ONE JOB.  THE        *
+000610*                  RECONCILIATION PASS NOW RUNS ONCE PER      *
+000620*                  BRANCH AFTER ALL TRANSACTIONS ARE APPLIED, *
+000630*                  COMPARING TOTAL INCREMENTS APPLIED AGAINST *
+000640*                  TRANFILE BEFORE THE COUNTER IS PERSISTED.  *
+000650* 08/08/26   JWM   OVERFLOW HANDLING IS NOW SELECTED BY A      *
+000660*                  CONTROL CARD (PARMFILE) -- "S" SKIPS THE   *
+000670*                  COMPUTE AND FLAGS AS BEFORE, "C" CAPS       *
+000680*                  WS-BR-RESULT AT THE MAXIMUM REPRESENTABLE  *
+000690*                  VALUE AND FLAGS, SO CALLING JOBS CAN PICK  *
+000700*                  THE BEHAVIOUR THEY NEED WITHOUT A SEPARATE *
+000710*                  COPY OF THIS ROUTINE.  DEFAULTS TO SKIP    *
+000720*                  WHEN NO PARMFILE RECORD IS SUPPLIED.       *
+000730* 08/08/26   JWM   AN OVERFLOW DURING THE RUN NOW SETS        *
+000740*                  RETURN-CODE TO A DISTINCT NON-ZERO VALUE   *
+000750*                  AT END OF JOB SO THE STEP SHOWS FAILED IN  *
+000760*                  JCL INSTEAD OF COMPLETING CLEAN -- SEE     *
+000770*                  JCL/BUGSOLN.JCL FOR THE RESTART HANDLING.  *
+000780* 08/08/26   JWM   WS-NUMBER/WS-RESULT CONVERTED TO SIGNED     *
+000790*                  PACKED-DECIMAL WITH A PER-COUNTER-TYPE      *
+000800*                  DIGIT COUNT (CTYPEFILE) SO A BRANCH'S       *
+000810*                  OVERFLOW CEILING IS DERIVED FROM ITS OWN    *
+000820*                  COUNTER WIDTH INSTEAD OF A HARDCODED LIMIT. *
+000830* 08/08/26   JWM   THE CEILING AND DOUBLING COMPUTATIONS NOW   *
+000840*                  RUN THROUGH A WIDE WORKING FIELD SO A NINE- *
+000850*                  DIGIT COUNTER TYPE NO LONGER OVERFLOWS THE  *
+000860*                  CEILING ITSELF -- WS-BR-RESULT AND THE      *
+000870*                  OUTFILE RESULT FIELD ARE NOW TEN DIGITS SO  *
+000880*                  DOUBLING THE WIDEST COUNTER DOES NOT         *
+000890*                  TRUNCATE.  THE CONTROL REPORT'S STARTING/    *
+000900*                  ENDING COLUMNS ARE WIDENED TO MATCH.  RESULT *
+000910*                  RECORDS ARE NOW STAGED TO OUTWORK DURING THE *
+000920*                  RUN AND PUBLISHED TO OUTFILE AFTER THE END-  *
+000930*                  OF-RUN RECONCILIATION PASS, WITH A RECON-    *
+000940*                  STATUS FIELD SO A MISMATCHED BRANCH'S        *
+000950*                  RESULT IS WITHHELD FROM OUTFILE THE SAME WAY *
+000960*                  IT IS ALREADY WITHHELD FROM SEQFILE.         *
+000970*                  DROPPED THE UNUSED PER-ENTRY OVERFLOW FLAG   *
+000980*                  (WS-BR-OVERFLOW-COUNT/WS-ANY-OVERFLOW-SW     *
+000990*                  ALREADY CARRY THAT SIGNAL).                  *
+001000* 08/08/26   JWM   WS-BR-NUMBER/WS-BR-STARTING-NUMBER/          *
+001010*                  WS-PRIOR-NUMBER (AND THE SEQFILE/OUTFILE/    *
+001020*                  OUTWORK/EXCPFILE FIELDS THAT CARRY THEIR      *
+001030*                  VALUE) ARE NOW ONE DIGIT WIDER THAN THE       *
+001040*                  WIDEST COUNTER TYPE'S CEILING, SO A NINE-     *
+001050*                  DIGIT COUNTER'S ADD CAN BE COMPARED AGAINST   *
+001060*                  ITS CEILING BEFORE THE FIELD ITSELF WOULD     *
+001070*                  WRAP, INSTEAD OF WRAPPING TO ZERO FIRST AND   *
+001080*                  NEVER TRIPPING THE OVERFLOW TEST.  THE SAME   *
+001090*                  REASONING WIDENED WS-BR-EXPECTED-TXN AND      *
+001100*                  WS-BR-INCR-APPLIED (AND TRAN-TXN-COUNT) SO A  *
+001110*                  BRANCH WITH OVER 99999 TRANSACTIONS IN ONE    *
+001120*                  RUN NO LONGER WRAPS THE RECONCILIATION        *
+001130*                  COUNTERS.  THE CONTROL REPORT'S STARTING/     *
+001140*                  ENDING/INCREMENTS COLUMNS ARE WIDENED TO      *
+001150*                  MATCH SO THEY DO NOT TRUNCATE.  CORRECTED     *
+001160*                  JCL/BUGSOLN.JCL STEP20'S COND TEST, WHICH WAS *
+001170*                  INVERTED AND RAN STEP20 ONLY ON THE OVERFLOW  *
+001180*                  CASE IT WAS MEANT TO BLOCK.                   *
+001190*-----------------------------------------------------------*
+001200 ENVIRONMENT DIVISION.
+001210 CONFIGURATION SECTION.
+001220 SOURCE-COMPUTER.   IBM-370.
+001230 OBJECT-COMPUTER.   IBM-370.
+001240 INPUT-OUTPUT SECTION.
+001250 FILE-CONTROL.
+001260     SELECT BRANFILE ASSIGN TO BRANFILE
+001270         ORGANIZATION IS SEQUENTIAL
+001280         FILE STATUS IS WS-BRANFILE-STATUS.
+001290*
+001300     SELECT SEQFILE ASSIGN TO SEQFILE
+001310         ORGANIZATION IS INDEXED
+001320         ACCESS MODE IS DYNAMIC
+001330         RECORD KEY IS SEQ-COUNTER-ID
+001340         FILE STATUS IS WS-SEQFILE-STATUS.
+001350*
+001360     SELECT EXCPFILE ASSIGN TO EXCPFILE
+001370         ORGANIZATION IS SEQUENTIAL
+001380         FILE STATUS IS WS-EXCPFILE-STATUS.
+001390*
+001400     SELECT TRANFILE ASSIGN TO TRANFILE
+001410         ORGANIZATION IS SEQUENTIAL
+001420         FILE STATUS IS WS-TRANFILE-STATUS.
+001430*
+001440     SELECT ALERTFILE ASSIGN TO ALERTFILE
+001450         ORGANIZATION IS SEQUENTIAL
+001460         FILE STATUS IS WS-ALERTFILE-STATUS.
+001470*
+001480     SELECT CTLRPT ASSIGN TO CTLRPT
+001490         ORGANIZATION IS SEQUENTIAL
+001500         FILE STATUS IS WS-CTLRPT-STATUS.
+001510*
+001520     SELECT CNTRFILE ASSIGN TO CNTRFILE
+001530         ORGANIZATION IS SEQUENTIAL
+001540         FILE STATUS IS WS-CNTRFILE-STATUS.
+001550*
+001560     SELECT OUTFILE ASSIGN TO OUTFILE
+001570         ORGANIZATION IS SEQUENTIAL
+001580         FILE STATUS IS WS-OUTFILE-STATUS.
+001590*
+001600     SELECT OUTWORK ASSIGN TO OUTWORK
+001610         ORGANIZATION IS SEQUENTIAL
+001620         FILE STATUS IS WS-OUTWORK-STATUS.
+001630*
+001640     SELECT PARMFILE ASSIGN TO PARMFILE
+001650         ORGANIZATION IS SEQUENTIAL
+001660         FILE STATUS IS WS-PARMFILE-STATUS.
+001670*
+001680     SELECT CTYPEFILE ASSIGN TO CTYPEFILE
+001690         ORGANIZATION IS SEQUENTIAL
+001700         FILE STATUS IS WS-CTYPEFILE-STATUS.
+001710 DATA DIVISION.
+001720 FILE SECTION.
+001730 FD  BRANFILE
+001740     LABEL RECORDS ARE STANDARD.
+001750 COPY BRANREC.
+001760*
+001770 FD  SEQFILE
+001780     LABEL RECORDS ARE STANDARD.
+001790 COPY SEQREC.
+001800*
+001810 FD  EXCPFILE
+001820     LABEL RECORDS ARE STANDARD.
+001830 COPY EXCREC.
+001840*
+001850 FD  TRANFILE
+001860     LABEL RECORDS ARE STANDARD.
+001870 COPY TRANREC.
+001880*
+001890 FD  ALERTFILE
+001900     LABEL RECORDS ARE STANDARD.
+001910 COPY ALERTREC.
+001920*
+001930 FD  CTLRPT
+001940     LABEL RECORDS ARE STANDARD.
+001950 01  CTL-LINE                   PIC X(80).
+001960*
+001970 FD  CNTRFILE
+001980     LABEL RECORDS ARE STANDARD.
+001990 COPY CNTRREC.
+002000*
+002010 FD  OUTFILE
+002020     LABEL RECORDS ARE STANDARD.
+002030 COPY OUTREC.
+002040*
+002050 FD  OUTWORK
+002060     LABEL RECORDS ARE STANDARD.
+002070 01  OUTWORK-RECORD.
+002080     05  OW-BRANCH-CODE          PIC X(08).
+002090     05  OW-COUNTER-VALUE        PIC S9(10).
+002100     05  OW-RESULT               PIC S9(10).
+002110     05  OW-OVERFLOW-FLAG        PIC 9.
+002120*
+002130 FD  PARMFILE
+002140     LABEL RECORDS ARE STANDARD.
+002150 COPY PARMREC.
+002160*
+002170 FD  CTYPEFILE
+002180     LABEL RECORDS ARE STANDARD.
+002190 COPY CTYPEREC.
+002200 WORKING-STORAGE SECTION.
+002210 77  WS-BRANCH-COUNT         PIC 9(03) VALUE 0 COMP.
+002220 77  WS-MAX-BRANCHES         PIC 9(03) VALUE 50 COMP.
+002230 77  WS-PRIOR-NUMBER         PIC S9(10) COMP-3 VALUE 99999.
+002240 77  WS-CTYPE-COUNT          PIC 9(03) VALUE 0 COMP.
+002250 77  WS-MAX-CTYPES           PIC 9(03) VALUE 20 COMP.
+002260 77  WS-DEFAULT-DIGITS       PIC 9(02) VALUE 5.
+002270 77  WS-CEILING-SUB          PIC 9(02) COMP.
+002280 77  WS-CEILING-WORK         PIC S9(11) COMP-3 VALUE 0.
+002290 77  WS-TXN-FOUND-SW         PIC X(01) VALUE "N".
+002300     88  WS-TXN-BRANCH-FOUND     VALUE "Y".
+002310 77  WS-OVERFLOW-MODE-SW     PIC X(01) VALUE "S".
+002320     88  WS-SKIP-MODE             VALUE "S".
+002330     88  WS-CAP-MODE              VALUE "C".
+002340 77  WS-ANY-OVERFLOW-SW      PIC X(01) VALUE "N".
+002350     88  WS-RUN-HAD-OVERFLOW      VALUE "Y".
+002360 77  WS-OVERFLOW-RETURN-CODE PIC 9(03) VALUE 16 COMP.
+002370*
+002380 01  WS-CTYPE-TABLE.
+002390     05  WS-CT-ENTRY OCCURS 20 TIMES
+002400                     INDEXED BY WS-CT-IDX.
+002410         10  WS-CT-CODE           PIC X(04).
+002420         10  WS-CT-DIGITS         PIC 9(02).
+002430*
+002440 01  WS-BRANCH-TABLE.
+002450     05  WS-BR-ENTRY OCCURS 50 TIMES
+002460                     INDEXED BY WS-BR-IDX.
+002470         10  WS-BR-CODE           PIC X(08).
+002480         10  WS-BR-COUNTER-TYPE   PIC X(04).
+002490         10  WS-BR-DIGIT-COUNT    PIC 9(02).
+002500         10  WS-BR-CEILING        PIC S9(09) COMP-3.
+002510         10  WS-BR-RESULT-CEILING PIC S9(10) COMP-3.
+002520         10  WS-BR-NUMBER         PIC S9(10) COMP-3.
+002530         10  WS-BR-RESULT         PIC S9(10) COMP-3.
+002540         10  WS-BR-STARTING-NUMBER PIC S9(10) COMP-3.
+002550         10  WS-BR-OVERFLOW-COUNT  PIC 9(03).
+002560         10  WS-BR-EXPECTED-TXN   PIC 9(09).
+002570         10  WS-BR-TXN-FOUND      PIC X(01) VALUE "N".
+002580             88  WS-BR-HAS-TXN-DATA   VALUE "Y".
+002590         10  WS-BR-INCR-APPLIED   PIC 9(09).
+002600         10  WS-BR-RECON-FLAG     PIC 9.
+002610*
+002620 01  WS-FLAGS.
+002630     05  WS-BRANFILE-STATUS  PIC X(02) VALUE SPACES.
+002640         88  WS-BRANFILE-OK           VALUE "00".
+002650         88  WS-BRANFILE-EOF          VALUE "10".
+002660     05  WS-SEQFILE-STATUS   PIC X(02) VALUE SPACES.
+002670         88  WS-SEQFILE-OK            VALUE "00".
+002680         88  WS-SEQFILE-NOT-FOUND     VALUE "23".
+002690     05  WS-EXCPFILE-STATUS  PIC X(02) VALUE SPACES.
+002700         88  WS-EXCPFILE-OK           VALUE "00".
+002710     05  WS-TRANFILE-STATUS  PIC X(02) VALUE SPACES.
+002720         88  WS-TRANFILE-OK           VALUE "00".
+002730         88  WS-TRANFILE-EOF          VALUE "10".
+002740     05  WS-ALERTFILE-STATUS PIC X(02) VALUE SPACES.
+002750         88  WS-ALERTFILE-OK          VALUE "00".
+002760     05  WS-CTLRPT-STATUS    PIC X(02) VALUE SPACES.
+002770         88  WS-CTLRPT-OK             VALUE "00".
+002780     05  WS-CNTRFILE-STATUS  PIC X(02) VALUE SPACES.
+002790         88  WS-CNTRFILE-OK           VALUE "00".
+002800         88  WS-CNTRFILE-EOF          VALUE "10".
+002810     05  WS-OUTFILE-STATUS   PIC X(02) VALUE SPACES.
+002820         88  WS-OUTFILE-OK            VALUE "00".
+002830     05  WS-OUTWORK-STATUS   PIC X(02) VALUE SPACES.
+002840         88  WS-OUTWORK-OK            VALUE "00".
+002850         88  WS-OUTWORK-EOF           VALUE "10".
+002860     05  WS-PARMFILE-STATUS  PIC X(02) VALUE SPACES.
+002870         88  WS-PARMFILE-OK           VALUE "00".
+002880     05  WS-CTYPEFILE-STATUS PIC X(02) VALUE SPACES.
+002890         88  WS-CTYPEFILE-OK          VALUE "00".
+002900         88  WS-CTYPEFILE-EOF         VALUE "10".
+002910*
+002920 01  WS-REPORT-LINES.
+002930     05  WS-HDR-LINE-1.
+002940         10  FILLER              PIC X(30)
+002950             VALUE "DAILY COUNTER CONTROL REPORT".
+002960         10  FILLER              PIC X(50) VALUE SPACES.
+002970     05  WS-HDR-LINE-2.
+002980         10  FILLER              PIC X(08) VALUE "BRANCH".
+002990         10  FILLER              PIC X(10) VALUE "STARTING".
+003000         10  FILLER              PIC X(10) VALUE "ENDING".
+003010         10  FILLER              PIC X(12) VALUE "INCREMENTS".
+003020         10  FILLER              PIC X(10) VALUE "OVERFLOWS".
+003030         10  FILLER              PIC X(10) VALUE "RECON".
+003040         10  FILLER              PIC X(20) VALUE SPACES.
+003050     05  WS-DTL-LINE.
+003060         10  WS-DTL-BRANCH       PIC X(08).
+003070         10  FILLER              PIC X(01) VALUE SPACES.
+003080         10  WS-DTL-STARTING     PIC Z(9)9.
+003090         10  FILLER              PIC X(01) VALUE SPACES.
+003100         10  WS-DTL-ENDING       PIC Z(9)9.
+003110         10  FILLER              PIC X(01) VALUE SPACES.
+003120         10  WS-DTL-INCREMENTS   PIC Z(8)9.
+003130         10  FILLER              PIC X(03) VALUE SPACES.
+003140         10  WS-DTL-OVERFLOWS    PIC ZZ9.
+003150         10  FILLER              PIC X(07) VALUE SPACES.
+003160         10  WS-DTL-RECON        PIC X(08).
+003170         10  FILLER              PIC X(08) VALUE SPACES.
+003180 PROCEDURE DIVISION.
+003190*
+003200 0000-MAINLINE.
+003210     PERFORM 1000-INITIALIZE
+003220         THRU 1000-INITIALIZE-EXIT.
+003230*
+003240* IMPROVED CODE TO HANDLE POTENTIAL OVERFLOW.
+003250* INCREASED SIZE OF WS-RESULT TO ACCOMMODATE THE POSSIBLE
+003260* OUTCOME OF THE COMPUTATION.
+003270* INTRODUCED AN OVERFLOW FLAG TO PROVIDE EXPLICIT ERROR
+003280* HANDLING, TRACKED PER BRANCH TABLE ENTRY.
+003290*
+003300     PERFORM 3000-PROCESS-ONE-TRANSACTION
+003310         THRU 3000-PROCESS-ONE-TRANSACTION-EXIT
+003320         UNTIL WS-CNTRFILE-EOF.
+003330*
+003340     PERFORM 9000-TERMINATE
+003350         THRU 9000-TERMINATE-EXIT.
+003360*
+003370     IF WS-RUN-HAD-OVERFLOW
+003380         MOVE WS-OVERFLOW-RETURN-CODE TO RETURN-CODE
+003390     END-IF.
+003400     STOP RUN.
+003410*
+003420 1000-INITIALIZE.
+003430     OPEN INPUT PARMFILE.
+003440     IF WS-PARMFILE-OK
+003450         READ PARMFILE
+003460             AT END CONTINUE
+003470         END-READ
+003480         IF WS-PARMFILE-OK
+003490             MOVE PARM-OVERFLOW-MODE TO WS-OVERFLOW-MODE-SW
+003500         END-IF
+003510         CLOSE PARMFILE
+003520     END-IF.
+003530     OPEN I-O SEQFILE.
+003540     IF WS-SEQFILE-NOT-FOUND
+003550         OPEN OUTPUT SEQFILE
+003560         CLOSE SEQFILE
+003570         OPEN I-O SEQFILE
+003580     END-IF.
+003590*
+003600     OPEN EXTEND EXCPFILE.
+003610     IF NOT WS-EXCPFILE-OK
+003620         OPEN OUTPUT EXCPFILE
+003630         CLOSE EXCPFILE
+003640         OPEN EXTEND EXCPFILE
+003650     END-IF.
+003660*
+003670     OPEN EXTEND ALERTFILE.
+003680     IF NOT WS-ALERTFILE-OK
+003690         OPEN OUTPUT ALERTFILE
+003700         CLOSE ALERTFILE
+003710         OPEN EXTEND ALERTFILE
+003720     END-IF.
+003730*
+003740     OPEN OUTPUT CTLRPT.
+003750*
+003760     OPEN INPUT CTYPEFILE.
+003770     READ CTYPEFILE
+003780         AT END SET WS-CTYPEFILE-EOF TO TRUE
+003790     END-READ.
+003800     PERFORM 1050-LOAD-ONE-CTYPE
+003810         THRU 1050-LOAD-ONE-CTYPE-EXIT
+003820         UNTIL WS-CTYPEFILE-EOF.
+003830     CLOSE CTYPEFILE.
+003840*
+003850     OPEN INPUT BRANFILE.
+003860     READ BRANFILE
+003870         AT END SET WS-BRANFILE-EOF TO TRUE
+003880     END-READ.
+003890     PERFORM 1100-LOAD-ONE-BRANCH
+003900         THRU 1100-LOAD-ONE-BRANCH-EXIT
+003910         UNTIL WS-BRANFILE-EOF.
+003920     CLOSE BRANFILE.
+003930*
+003940     OPEN INPUT TRANFILE.
+003950     READ TRANFILE
+003960         AT END SET WS-TRANFILE-EOF TO TRUE
+003970     END-READ.
+003980     PERFORM 1400-LOAD-ONE-TRAN
+003990         THRU 1400-LOAD-ONE-TRAN-EXIT
+004000         UNTIL WS-TRANFILE-EOF.
+004010     CLOSE TRANFILE.
+004020*
+004030     OPEN INPUT CNTRFILE.
+004040     OPEN OUTPUT OUTWORK.
+004050     READ CNTRFILE
+004060         AT END SET WS-CNTRFILE-EOF TO TRUE
+004070     END-READ.
+004080 1000-INITIALIZE-EXIT.
+004090     EXIT.
+004100*
+004110 1050-LOAD-ONE-CTYPE.
+004120     IF WS-CTYPE-COUNT >= WS-MAX-CTYPES
+004130         DISPLAY "BUGSOLN: COUNTER TYPE TABLE FULL - "
+004140             CTYPE-TYPE-CODE " IGNORED"
+004150         GO TO 1050-LOAD-ONE-CTYPE-READ
+004160     END-IF.
+004170*
+004180     ADD 1 TO WS-CTYPE-COUNT.
+004190     MOVE CTYPE-TYPE-CODE     TO WS-CT-CODE (WS-CTYPE-COUNT).
+004200     MOVE CTYPE-DIGIT-COUNT   TO WS-CT-DIGITS (WS-CTYPE-COUNT).
+004210*
+004220 1050-LOAD-ONE-CTYPE-READ.
+004230     READ CTYPEFILE
+004240         AT END SET WS-CTYPEFILE-EOF TO TRUE
+004250     END-READ.
+004260 1050-LOAD-ONE-CTYPE-EXIT.
+004270     EXIT.
+004280*
+004290 1100-LOAD-ONE-BRANCH.
+004300     IF WS-BRANCH-COUNT >= WS-MAX-BRANCHES
+004310         DISPLAY "BUGSOLN: BRANCH TABLE FULL - "
+004320             BRAN-BRANCH-CODE " IGNORED"
+004330         GO TO 1100-LOAD-ONE-BRANCH-READ
+004340     END-IF.
+004350*
+004360     ADD 1 TO WS-BRANCH-COUNT.
+004370     MOVE BRAN-BRANCH-CODE TO WS-BR-CODE (WS-BRANCH-COUNT).
+004380     MOVE BRAN-COUNTER-TYPE
+004390         TO WS-BR-COUNTER-TYPE (WS-BRANCH-COUNT).
+004400     MOVE "N" TO WS-BR-TXN-FOUND (WS-BRANCH-COUNT).
+004410     MOVE 0 TO WS-BR-OVERFLOW-COUNT (WS-BRANCH-COUNT).
+004420     MOVE 0 TO WS-BR-INCR-APPLIED (WS-BRANCH-COUNT).
+004430     MOVE 0 TO WS-BR-RECON-FLAG (WS-BRANCH-COUNT).
+004440     PERFORM 1150-SET-BRANCH-CEILING
+004450         THRU 1150-SET-BRANCH-CEILING-EXIT.
+004460     MOVE WS-BR-CEILING (WS-BRANCH-COUNT)
+004470         TO WS-BR-NUMBER (WS-BRANCH-COUNT).
+004480*
+004490     MOVE BRAN-BRANCH-CODE TO SEQ-COUNTER-ID.
+004500     READ SEQFILE
+004510         INVALID KEY
+004520             CONTINUE
+004530     END-READ.
+004540     IF WS-SEQFILE-OK
+004550         MOVE SEQ-COUNTER-VALUE TO WS-BR-NUMBER (WS-BRANCH-COUNT)
+004560     END-IF.
+004570     MOVE WS-BR-NUMBER (WS-BRANCH-COUNT)
+004580         TO WS-BR-STARTING-NUMBER (WS-BRANCH-COUNT).
+004590*
+004600 1100-LOAD-ONE-BRANCH-READ.
+004610     READ BRANFILE
+004620         AT END SET WS-BRANFILE-EOF TO TRUE
+004630     END-READ.
+004640 1100-LOAD-ONE-BRANCH-EXIT.
+004650     EXIT.
+004660*
+004670 1150-SET-BRANCH-CEILING.
+004680     MOVE WS-DEFAULT-DIGITS
+004690         TO WS-BR-DIGIT-COUNT (WS-BRANCH-COUNT).
+004700     SET WS-CT-IDX TO 1.
+004710     SEARCH WS-CT-ENTRY
+004720         AT END
+004730             CONTINUE
+004740         WHEN WS-CT-CODE (WS-CT-IDX) =
+004750             WS-BR-COUNTER-TYPE (WS-BRANCH-COUNT)
+004760             MOVE WS-CT-DIGITS (WS-CT-IDX)
+004770                 TO WS-BR-DIGIT-COUNT (WS-BRANCH-COUNT)
+004780     END-SEARCH.
+004790*
+004800     IF WS-BR-DIGIT-COUNT (WS-BRANCH-COUNT) > 9
+004810         DISPLAY "BUGSOLN: DIGIT COUNT OVER 9 FOR BRANCH "
+004820             BRAN-BRANCH-CODE " - FORCED TO 9"
+004830         MOVE 9 TO WS-BR-DIGIT-COUNT (WS-BRANCH-COUNT)
+004840     END-IF.
+004850*
+004860     MOVE 1 TO WS-CEILING-WORK.
+004870     PERFORM 1160-MULTIPLY-TEN
+004880         THRU 1160-MULTIPLY-TEN-EXIT
+004890         VARYING WS-CEILING-SUB FROM 1 BY 1
+004900         UNTIL WS-CEILING-SUB >
+004910             WS-BR-DIGIT-COUNT (WS-BRANCH-COUNT).
+004920     COMPUTE WS-CEILING-WORK = WS-CEILING-WORK - 1.
+004930     MOVE WS-CEILING-WORK TO WS-BR-CEILING (WS-BRANCH-COUNT).
+004940     COMPUTE WS-BR-RESULT-CEILING (WS-BRANCH-COUNT) =
+004950         WS-CEILING-WORK * 2.
+004960 1150-SET-BRANCH-CEILING-EXIT.
+004970     EXIT.
+004980*
+004990 1160-MULTIPLY-TEN.
+005000     COMPUTE WS-CEILING-WORK = WS-CEILING-WORK * 10.
+005010 1160-MULTIPLY-TEN-EXIT.
+005020     EXIT.
+005030*
+005040 1400-LOAD-ONE-TRAN.
+005050     SET WS-BR-IDX TO 1.
+005060     SEARCH WS-BR-ENTRY
+005070         AT END
+005080             DISPLAY "BUGSOLN: TRANFILE BRANCH NOT ON FILE - "
+005090                 TRAN-BRANCH-CODE
+005100         WHEN WS-BR-CODE (WS-BR-IDX) = TRAN-BRANCH-CODE
+005110             MOVE TRAN-TXN-COUNT TO WS-BR-EXPECTED-TXN (WS-BR-IDX)
+005120             MOVE "Y" TO WS-BR-TXN-FOUND (WS-BR-IDX)
+005130     END-SEARCH.
+005140     READ TRANFILE
+005150         AT END SET WS-TRANFILE-EOF TO TRUE
+005160     END-READ.
+005170 1400-LOAD-ONE-TRAN-EXIT.
+005180     EXIT.
+005190*
+005200 2000-WRITE-EXCEPTION.
+005210     ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+005220     ACCEPT EXC-TIME FROM TIME.
+005230     MOVE WS-BR-CODE (WS-BR-IDX)   TO EXC-COUNTER-ID.
+005240     MOVE WS-PRIOR-NUMBER          TO EXC-PRIOR-VALUE.
+005250     MOVE WS-BR-NUMBER (WS-BR-IDX) TO EXC-ATTEMPTED-VALUE.
+005260     WRITE EXC-RECORD.
+005270 2000-WRITE-EXCEPTION-EXIT.
+005280     EXIT.
+005290*
+005300 2100-WRITE-ALERT.
+005310     ACCEPT ALERT-DATE FROM DATE YYYYMMDD.
+005320     ACCEPT ALERT-TIME FROM TIME.
+005330     MOVE WS-BR-CODE (WS-BR-IDX) TO ALERT-COUNTER-ID.
+005340     MOVE "CRITICAL" TO ALERT-SEVERITY.
+005350     STRING "COUNTER OVERFLOW ON BRANCH " DELIMITED BY SIZE
+005360         WS-BR-CODE (WS-BR-IDX) DELIMITED BY SIZE
+005370         " - OPERATOR REVIEW REQUIRED" DELIMITED BY SIZE
+005380         INTO ALERT-MESSAGE
+005390     END-STRING.
+005400     WRITE ALERT-RECORD.
+005410 2100-WRITE-ALERT-EXIT.
+005420     EXIT.
+005430*
+005440 3000-PROCESS-ONE-TRANSACTION.
+005450     PERFORM 3050-FIND-BRANCH-FOR-TXN
+005460         THRU 3050-FIND-BRANCH-FOR-TXN-EXIT.
+005470     IF NOT WS-TXN-BRANCH-FOUND
+005480         DISPLAY "BUGSOLN: NO BRANCH TABLE ENTRY FOR TRANSACTION "
+005490             CNTR-BRANCH-CODE
+005500     ELSE
+005510         MOVE WS-BR-NUMBER (WS-BR-IDX) TO WS-PRIOR-NUMBER
+005520         ADD 1 TO WS-BR-NUMBER (WS-BR-IDX)
+005530         ADD 1 TO WS-BR-INCR-APPLIED (WS-BR-IDX)
+005540         IF WS-BR-NUMBER (WS-BR-IDX) > WS-BR-CEILING (WS-BR-IDX)
+005550             ADD 1 TO WS-BR-OVERFLOW-COUNT (WS-BR-IDX)
+005560             MOVE "Y" TO WS-ANY-OVERFLOW-SW
+005570             DISPLAY "Overflow occurred - branch "
+005580                 WS-BR-CODE (WS-BR-IDX)
+005590             PERFORM 2000-WRITE-EXCEPTION
+005600                 THRU 2000-WRITE-EXCEPTION-EXIT
+005610             PERFORM 2100-WRITE-ALERT
+005620                 THRU 2100-WRITE-ALERT-EXIT
+005630             MOVE WS-BR-CODE (WS-BR-IDX)   TO OW-BRANCH-CODE
+005640             MOVE WS-BR-NUMBER (WS-BR-IDX) TO OW-COUNTER-VALUE
+005650             IF WS-CAP-MODE
+005660                 MOVE WS-BR-RESULT-CEILING (WS-BR-IDX)
+005670                     TO WS-BR-RESULT (WS-BR-IDX)
+005680             ELSE
+005690                 MOVE 0 TO WS-BR-RESULT (WS-BR-IDX)
+005700             END-IF
+005710             MOVE WS-BR-RESULT (WS-BR-IDX)  TO OW-RESULT
+005720             MOVE 1                        TO OW-OVERFLOW-FLAG
+005730         ELSE
+005740             COMPUTE WS-BR-RESULT (WS-BR-IDX) =
+005750                 WS-BR-NUMBER (WS-BR-IDX) * 2
+005760             DISPLAY "Result: " WS-BR-RESULT (WS-BR-IDX)
+005770                 " branch " WS-BR-CODE (WS-BR-IDX)
+005780             MOVE WS-BR-CODE (WS-BR-IDX)   TO OW-BRANCH-CODE
+005790             MOVE WS-BR-NUMBER (WS-BR-IDX) TO OW-COUNTER-VALUE
+005800             MOVE WS-BR-RESULT (WS-BR-IDX) TO OW-RESULT
+005810             MOVE 0                        TO OW-OVERFLOW-FLAG
+005820         END-IF
+005830         WRITE OUTWORK-RECORD
+005840     END-IF.
+005850*
+005860     READ CNTRFILE
+005870         AT END SET WS-CNTRFILE-EOF TO TRUE
+005880     END-READ.
+005890 3000-PROCESS-ONE-TRANSACTION-EXIT.
+005900     EXIT.
+005910*
+005920 3050-FIND-BRANCH-FOR-TXN.
+005930     MOVE "N" TO WS-TXN-FOUND-SW.
+005940     SET WS-BR-IDX TO 1.
+005950     SEARCH WS-BR-ENTRY
+005960         AT END
+005970             CONTINUE
+005980         WHEN WS-BR-CODE (WS-BR-IDX) = CNTR-BRANCH-CODE
+005990             MOVE "Y" TO WS-TXN-FOUND-SW
+006000     END-SEARCH.
+006010 3050-FIND-BRANCH-FOR-TXN-EXIT.
+006020     EXIT.
+006030*
+006040 3100-RECONCILE-ONE-BRANCH.
+006050     MOVE 0 TO WS-BR-RECON-FLAG (WS-BR-IDX).
+006060     IF WS-BR-HAS-TXN-DATA (WS-BR-IDX)
+006070         IF WS-BR-INCR-APPLIED (WS-BR-IDX) NOT =
+006080             WS-BR-EXPECTED-TXN (WS-BR-IDX)
+006090             MOVE 1 TO WS-BR-RECON-FLAG (WS-BR-IDX)
+006100             DISPLAY "Reconciliation discrepancy - branch "
+006110                 WS-BR-CODE (WS-BR-IDX)
+006120                 " - COUNTER NOT TRUSTED THIS RUN"
+006130         END-IF
+006140     END-IF.
+006150 3100-RECONCILE-ONE-BRANCH-EXIT.
+006160     EXIT.
+006170*
+006180 9000-TERMINATE.
+006190     PERFORM 3100-RECONCILE-ONE-BRANCH
+006200         THRU 3100-RECONCILE-ONE-BRANCH-EXIT
+006210         VARYING WS-BR-IDX FROM 1 BY 1
+006220         UNTIL WS-BR-IDX > WS-BRANCH-COUNT.
+006230*
+006240     PERFORM 9100-SAVE-ONE-BRANCH
+006250         THRU 9100-SAVE-ONE-BRANCH-EXIT
+006260         VARYING WS-BR-IDX FROM 1 BY 1
+006270         UNTIL WS-BR-IDX > WS-BRANCH-COUNT.
+006280*
+006290     CLOSE OUTWORK.
+006300     OPEN INPUT OUTWORK.
+006310     OPEN OUTPUT OUTFILE.
+006320     READ OUTWORK
+006330         AT END SET WS-OUTWORK-EOF TO TRUE
+006340     END-READ.
+006350     PERFORM 9150-PUBLISH-ONE-RESULT
+006360         THRU 9150-PUBLISH-ONE-RESULT-EXIT
+006370         UNTIL WS-OUTWORK-EOF.
+006380     CLOSE OUTWORK.
+006390     CLOSE OUTFILE.
+006400*
+006410     PERFORM 5000-PRINT-REPORT
+006420         THRU 5000-PRINT-REPORT-EXIT.
+006430*
+006440     CLOSE SEQFILE.
+006450     CLOSE EXCPFILE.
+006460     CLOSE ALERTFILE.
+006470     CLOSE CTLRPT.
+006480     CLOSE CNTRFILE.
+006490 9000-TERMINATE-EXIT.
+006500     EXIT.
+006510*
+006520 9100-SAVE-ONE-BRANCH.
+006530     IF WS-BR-RECON-FLAG (WS-BR-IDX) = 1
+006540         DISPLAY "BUGSOLN: COUNTER NOT PERSISTED - BRANCH "
+006550             WS-BR-CODE (WS-BR-IDX)
+006560     ELSE
+006570         MOVE WS-BR-CODE (WS-BR-IDX)   TO SEQ-COUNTER-ID
+006580         MOVE WS-BR-NUMBER (WS-BR-IDX) TO SEQ-COUNTER-VALUE
+006590         ACCEPT SEQ-LAST-RUN-DATE FROM DATE YYYYMMDD
+006600         REWRITE SEQ-RECORD
+006610             INVALID KEY
+006620                 WRITE SEQ-RECORD
+006630         END-REWRITE
+006640     END-IF.
+006650 9100-SAVE-ONE-BRANCH-EXIT.
+006660     EXIT.
+006670*
+006680 9150-PUBLISH-ONE-RESULT.
+006690     SET WS-BR-IDX TO 1.
+006700     MOVE "N" TO WS-TXN-FOUND-SW.
+006710     SEARCH WS-BR-ENTRY
+006720         AT END
+006730             CONTINUE
+006740         WHEN WS-BR-CODE (WS-BR-IDX) = OW-BRANCH-CODE
+006750             MOVE "Y" TO WS-TXN-FOUND-SW
+006760     END-SEARCH.
+006770*
+006780     MOVE OW-BRANCH-CODE   TO OUT-BRANCH-CODE.
+006790     MOVE OW-COUNTER-VALUE TO OUT-COUNTER-VALUE.
+006800     MOVE OW-OVERFLOW-FLAG TO OUT-OVERFLOW-FLAG.
+006810     IF WS-TXN-BRANCH-FOUND AND WS-BR-RECON-FLAG (WS-BR-IDX) = 1
+006820         MOVE 0          TO OUT-RESULT
+006830         MOVE "MISMATCH" TO OUT-RECON-STATUS
+006840     ELSE
+006850         MOVE OW-RESULT  TO OUT-RESULT
+006860         MOVE "OK"       TO OUT-RECON-STATUS
+006870     END-IF.
+006880     WRITE OUT-RECORD.
+006890*
+006900     READ OUTWORK
+006910         AT END SET WS-OUTWORK-EOF TO TRUE
+006920     END-READ.
+006930 9150-PUBLISH-ONE-RESULT-EXIT.
+006940     EXIT.
+006950*
+006960 5000-PRINT-REPORT.
+006970     WRITE CTL-LINE FROM WS-HDR-LINE-1.
+006980     WRITE CTL-LINE FROM WS-HDR-LINE-2.
+006990     PERFORM 5100-PRINT-ONE-BRANCH-LINE
+007000         THRU 5100-PRINT-ONE-BRANCH-LINE-EXIT
+007010         VARYING WS-BR-IDX FROM 1 BY 1
+007020         UNTIL WS-BR-IDX > WS-BRANCH-COUNT.
+007030 5000-PRINT-REPORT-EXIT.
+007040     EXIT.
+007050*
+007060 5100-PRINT-ONE-BRANCH-LINE.
+007070     MOVE WS-BR-CODE (WS-BR-IDX)          TO WS-DTL-BRANCH.
+007080     MOVE WS-BR-STARTING-NUMBER (WS-BR-IDX)
+007090         TO WS-DTL-STARTING.
+007100     MOVE WS-BR-NUMBER (WS-BR-IDX)        TO WS-DTL-ENDING.
+007110     MOVE WS-BR-INCR-APPLIED (WS-BR-IDX)  TO WS-DTL-INCREMENTS.
+007120     MOVE WS-BR-OVERFLOW-COUNT (WS-BR-IDX) TO WS-DTL-OVERFLOWS.
+007130     IF WS-BR-RECON-FLAG (WS-BR-IDX) = 1
+007140         MOVE "MISMATCH" TO WS-DTL-RECON
+007150     ELSE
+007160         MOVE "OK" TO WS-DTL-RECON
+007170     END-IF.
+007180     WRITE CTL-LINE FROM WS-DTL-LINE.
+007190 5100-PRINT-ONE-BRANCH-LINE-EXIT.
+007200     EXIT.
