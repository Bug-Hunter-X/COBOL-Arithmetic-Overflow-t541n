@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  BRANREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE BRANCH CONTROL FILE (BRANFILE).        *
+      *  ONE RECORD PER BRANCH OFFICE THAT PARTICIPATES IN THE        *
+      *  DAILY COUNTER RUN.  THE BRANCH CODE DOUBLES AS THE KEY       *
+      *  USED TO LOOK UP THAT BRANCH'S RUNNING COUNTER ON SEQFILE.    *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      *  08/08/26   JWM   ADDED BRAN-COUNTER-TYPE, WHICH IS LOOKED    *
+      *                   UP AGAINST CTYPEREC TO DECIDE HOW MANY      *
+      *                   DIGITS THIS BRANCH'S COUNTER MAY GROW TO.   *
+      ******************************************************************
+       01  BRAN-RECORD.
+           05  BRAN-BRANCH-CODE       PIC X(08).
+           05  BRAN-BRANCH-NAME       PIC X(20).
+           05  BRAN-COUNTER-TYPE      PIC X(04).
