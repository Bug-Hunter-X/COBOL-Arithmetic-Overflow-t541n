@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  PARMREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE OVERFLOW-HANDLING CONTROL CARD          *
+      *  (PARMFILE).  ONE RECORD SELECTS HOW AN OVERFLOWING COUNTER   *
+      *  IS HANDLED FOR THE RUN -- SKIP THE COMPUTE AND FLAG ONLY, OR *
+      *  CAP WS-RESULT AT THE MAXIMUM REPRESENTABLE VALUE AND FLAG.   *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-OVERFLOW-MODE       PIC X(01).
+               88  PARM-MODE-SKIP           VALUE "S".
+               88  PARM-MODE-CAP            VALUE "C".
