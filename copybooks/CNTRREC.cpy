@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CNTRREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE BULK COUNTER TRANSACTION FEED          *
+      *  (CNTRFILE).  ONE RECORD REPRESENTS ONE TRANSACTION THAT      *
+      *  DRIVES A SINGLE "ADD 1" AGAINST THE NAMED BRANCH'S RUNNING   *
+      *  COUNTER, SO A WHOLE DAY'S BATCH OF ACTIVITY CAN BE RUN       *
+      *  THROUGH IN ONE JOB INSTEAD OF ONE VALUE PER INVOCATION.      *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      ******************************************************************
+       01  CNTR-RECORD.
+           05  CNTR-BRANCH-CODE        PIC X(08).
