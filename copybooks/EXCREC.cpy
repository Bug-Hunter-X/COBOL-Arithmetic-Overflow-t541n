@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  EXCREC.CPY                                                   *
+      *  RECORD LAYOUT FOR THE OVERFLOW EXCEPTION / AUDIT LOG         *
+      *  (EXCPFILE).  ONE RECORD IS APPENDED EVERY TIME A COUNTER     *
+      *  TRIPS ITS OVERFLOW FLAG SO OPERATIONS HAS A PERMANENT         *
+      *  AUDIT TRAIL OF HOW OFTEN, AND WHEN, EACH COUNTER HIT ITS     *
+      *  LIMIT.                                                        *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      *  08/08/26   JWM   WIDENED THE VALUE FIELDS TO MATCH THE       *
+      *                   SIGNED PACKED-DECIMAL COUNTER MIGRATION SO  *
+      *                   A NINE-DIGIT COUNTER'S OVERFLOW VALUE IS    *
+      *                   NOT TRUNCATED ON THE AUDIT TRAIL.           *
+      *  08/08/26   JWM   WIDENED THE VALUE FIELDS ONE MORE DIGIT --   *
+      *                   A NINE-DIGIT COUNTER'S VALUE CAN NOW         *
+      *                   MOMENTARILY EXCEED ITS OWN CEILING BEFORE    *
+      *                   THE OVERFLOW TEST CATCHES IT, SO THE AUDIT   *
+      *                   TRAIL NEEDS THE SAME EXTRA DIGIT.            *
+      ******************************************************************
+       01  EXC-RECORD.
+           05  EXC-DATE                PIC 9(08).
+           05  EXC-TIME                PIC 9(08).
+           05  EXC-COUNTER-ID          PIC X(08).
+           05  EXC-PRIOR-VALUE         PIC S9(10).
+           05  EXC-ATTEMPTED-VALUE     PIC S9(10).
