@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  SEQRECO.CPY                                                  *
+      *  "OLD" RECORD LAYOUT FOR THE COUNTER SEQUENCE FILE, PRIOR TO  *
+      *  THE SIGNED PACKED-DECIMAL MIGRATION (SEE SEQREC.CPY).  USED  *
+      *  ONLY BY THE ONE-TIME CONVERSION UTILITY (CNVSEQ) TO READ     *
+      *  EXISTING SEQFILE RECORDS WRITTEN UNDER THE OLD LAYOUT SO     *
+      *  THEY CAN BE REWRITTEN UNDER THE NEW ONE WITHOUT DATA LOSS.   *
+      *  THIS COPYBOOK SHOULD NOT BE USED BY ANY CURRENT PROGRAM --   *
+      *  IT EXISTS SOLELY TO DESCRIBE WHAT THE CONVERSION UTILITY IS  *
+      *  CONVERTING FROM.                                              *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      ******************************************************************
+       01  SEQO-RECORD.
+           05  SEQO-COUNTER-ID         PIC X(08).
+           05  SEQO-COUNTER-VALUE      PIC 9(05).
+           05  SEQO-LAST-RUN-DATE      PIC 9(08).
