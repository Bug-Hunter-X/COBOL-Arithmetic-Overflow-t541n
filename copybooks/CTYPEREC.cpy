@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  CTYPEREC.CPY                                                 *
+      *  RECORD LAYOUT FOR THE COUNTER TYPE DEFINITION FILE           *
+      *  (CTYPEFILE).  ONE RECORD PER COUNTER TYPE, GIVING THE        *
+      *  NUMBER OF DIGITS THAT TYPE OF COUNTER IS ALLOWED TO HOLD.    *
+      *  A BRANCH'S COUNTER TYPE (BRAN-COUNTER-TYPE, SEE BRANREC)     *
+      *  IS LOOKED UP AGAINST THIS TABLE TO DECIDE HOW MANY DIGITS    *
+      *  THAT BRANCH'S COUNTER MAY GROW TO BEFORE IT OVERFLOWS --     *
+      *  SOME COUNTERS REALISTICALLY NEED NINE DIGITS, OTHERS NEVER   *
+      *  EXCEED FOUR, AND BOTH ARE STORED IN THE SAME SIGNED          *
+      *  PACKED-DECIMAL FIELD (SEE SEQREC).                          *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      ******************************************************************
+       01  CTYPE-RECORD.
+           05  CTYPE-TYPE-CODE         PIC X(04).
+           05  CTYPE-DIGIT-COUNT       PIC 9(02).
