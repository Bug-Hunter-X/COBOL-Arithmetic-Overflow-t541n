@@ -0,0 +1,31 @@
+      ******************************************************************
+      *  OUTREC.CPY                                                   *
+      *  RECORD LAYOUT FOR THE BULK COUNTER RESULTS OUTPUT            *
+      *  (OUTFILE).  ONE RECORD IS WRITTEN FOR EVERY TRANSACTION      *
+      *  READ FROM CNTRFILE, SHOWING THE COUNTER VALUE AND RESULT     *
+      *  OF PROCESSING THAT TRANSACTION.                              *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      *  08/08/26   JWM   WIDENED THE VALUE FIELDS TO MATCH THE       *
+      *                   SIGNED PACKED-DECIMAL COUNTER MIGRATION SO  *
+      *                   A NINE-DIGIT COUNTER'S RESULT IS NOT        *
+      *                   TRUNCATED ON THE OUTPUT FEED.                *
+      *  08/08/26   JWM   WIDENED OUT-RESULT ONE MORE DIGIT -- DOUBLING*
+      *                   A NINE-DIGIT COUNTER CAN ITSELF NEED A TENTH *
+      *                   DIGIT.  ADDED OUT-RECON-STATUS SO A          *
+      *                   DOWNSTREAM CONSUMER CAN TELL A RECORD FOR A  *
+      *                   RECONCILIATION-MISMATCHED BRANCH FROM ONE    *
+      *                   WHOSE RESULT IS FULLY TRUSTED THIS RUN.      *
+      *  08/08/26   JWM   WIDENED OUT-COUNTER-VALUE ONE MORE DIGIT --  *
+      *                   SAME REASON AS THE WORKING-STORAGE COUNTER   *
+      *                   FIELD IT COMES FROM -- A NINE-DIGIT COUNTER  *
+      *                   TYPE CAN MOMENTARILY EXCEED ITS OWN CEILING. *
+      ******************************************************************
+       01  OUT-RECORD.
+           05  OUT-BRANCH-CODE          PIC X(08).
+           05  OUT-COUNTER-VALUE        PIC S9(10).
+           05  OUT-RESULT               PIC S9(10).
+           05  OUT-OVERFLOW-FLAG        PIC 9.
+           05  OUT-RECON-STATUS         PIC X(08).
