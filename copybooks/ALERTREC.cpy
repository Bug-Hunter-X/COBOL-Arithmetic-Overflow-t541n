@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  ALERTREC.CPY                                                 *
+      *  RECORD LAYOUT FOR THE OPERATIONS ALERT / NOTIFICATION QUEUE  *
+      *  (ALERTFILE).  A RECORD IS APPENDED HERE, IN ADDITION TO THE  *
+      *  SYSOUT DISPLAY, EVERY TIME A COUNTER OVERFLOWS SO THE PAGING *
+      *  SUBSYSTEM THAT DRAINS THIS QUEUE CAN NOTIFY OPERATIONS THE   *
+      *  SAME DAY RATHER THAN RELYING ON SOMEONE WATCHING THE JOB     *
+      *  LOG.                                                          *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      ******************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-DATE              PIC 9(08).
+           05  ALERT-TIME              PIC 9(08).
+           05  ALERT-COUNTER-ID        PIC X(08).
+           05  ALERT-SEVERITY          PIC X(08).
+           05  ALERT-MESSAGE           PIC X(60).
