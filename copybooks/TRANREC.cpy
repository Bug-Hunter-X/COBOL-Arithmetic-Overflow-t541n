@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  TRANREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE INDEPENDENT TRANSACTION VOLUME FEED    *
+      *  (TRANFILE).  ONE RECORD PER BRANCH GIVING THE TRANSACTION    *
+      *  COUNT REPORTED BY THE SOURCE SYSTEM FOR THIS RUN, USED TO    *
+      *  RECONCILE AGAINST THE NUMBER OF COUNTER INCREMENTS ACTUALLY  *
+      *  APPLIED BEFORE THE RESULTING WS-RESULT IS TRUSTED.           *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      *  08/08/26   JWM   WIDENED TRAN-TXN-COUNT -- A BRANCH WITH     *
+      *                   MORE THAN 99999 TRANSACTIONS IN ONE RUN     *
+      *                   WOULD OTHERWISE WRAP THIS FIELD SILENTLY    *
+      *                   AND BREAK THE RECONCILIATION CHECK IT FEEDS.*
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-BRANCH-CODE        PIC X(08).
+           05  TRAN-TXN-COUNT          PIC 9(09).
