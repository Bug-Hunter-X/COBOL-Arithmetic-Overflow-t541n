@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  SEQREC.CPY                                                   *
+      *  RECORD LAYOUT FOR THE COUNTER SEQUENCE FILE (SEQFILE).       *
+      *  ONE RECORD IS KEPT PER COUNTER SO THE LAST VALUE USED ON A   *
+      *  PRIOR RUN CAN BE READ BACK IN AND CONTINUED, RATHER THAN     *
+      *  REINITIALIZING THE COUNTER EACH TIME THE JOB RUNS.           *
+      *                                                                *
+      *  MOD-LOG                                                      *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/08/26   JWM   ORIGINAL COPYBOOK.                          *
+      *  08/08/26   JWM   SEQ-COUNTER-VALUE WIDENED AND CONVERTED TO  *
+      *                   SIGNED PACKED-DECIMAL SO ONE LAYOUT COVERS  *
+      *                   EVERY COUNTER TYPE'S DIGIT COUNT (SEE       *
+      *                   CTYPEREC.CPY).  EXISTING RECORDS WRITTEN    *
+      *                   UNDER THE OLD LAYOUT MUST BE PASSED         *
+      *                   THROUGH THE CNVSEQ CONVERSION UTILITY       *
+      *                   BEFORE THIS COPYBOOK IS USED AGAINST THEM.  *
+      *  08/08/26   JWM   WIDENED SEQ-COUNTER-VALUE ONE MORE DIGIT --  *
+      *                   A NINE-DIGIT COUNTER TYPE'S VALUE MUST BE    *
+      *                   ABLE TO MOMENTARILY EXCEED ITS OWN NINE-     *
+      *                   DIGIT CEILING SO THE OVERFLOW TEST SEES IT   *
+      *                   INSTEAD OF THE FIELD WRAPPING FIRST.         *
+      ******************************************************************
+       01  SEQ-RECORD.
+           05  SEQ-COUNTER-ID          PIC X(08).
+           05  SEQ-COUNTER-VALUE       PIC S9(10) COMP-3.
+           05  SEQ-LAST-RUN-DATE       PIC 9(08).
