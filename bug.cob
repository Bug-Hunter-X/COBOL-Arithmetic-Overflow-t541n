@@ -1,13 +1,161 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-RESULT PIC 9(5). 
-
-      * The program attempts to perform an arithmetic operation that results in an overflow. 
-      * COBOL's default handling of arithmetic overflow might not always be apparent to the developer. 
-      * Depending on the compiler and runtime environment, an overflow condition might lead to unpredictable results, a program termination, or silently wrapping the number. 
-
-      ADD 1 TO WS-NUMBER
-      COMPUTE WS-RESULT = WS-NUMBER * 2
-      DISPLAY "Result: " WS-RESULT
-
-      STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     BUG.
+000120 AUTHOR.         J W MERCER.
+000130 INSTALLATION.   DAILY PROCESSING - BRANCH ACCOUNTING.
+000140 DATE-WRITTEN.   01/04/19.
+000150 DATE-COMPILED.  01/04/19.
+000160*-----------------------------------------------------------*
+000170* MOD-LOG                                                   *
+000180* DATE       INIT  DESCRIPTION                              *
+000190* 01/04/19   JWM   ORIGINAL VERSION.  DEMONSTRATES THE       *
+000200*                  ARITHMETIC OVERFLOW CONDITION ON A FIVE   *
+000210*                  DIGIT COUNTER WITH NO OVERFLOW HANDLING.  *
+000220* 08/08/26   JWM   WS-NUMBER NO LONGER STARTS FROM A FIXED   *
+000230*                  VALUE EVERY RUN.  THE LAST VALUE USED IS  *
+000240*                  NOW READ FROM THE SEQUENCE FILE AT START  *
+000250*                  OF RUN AND THE NEW VALUE IS WRITTEN BACK  *
+000260*                  AT END OF RUN.  THE OVERFLOW BUG ITSELF   *
+000270*                  IS LEFT AS-IS -- SEE BUGSOLN FOR THE FIX. *
+000280* 08/08/26   JWM   CONVERTED TO READ A BATCH OF TRANSACTIONS *
+000290*                  FROM CNTRFILE INSTEAD OF PROCESSING ONE   *
+000300*                  HARDCODED VALUE, WRITING ONE OUTFILE      *
+000310*                  RECORD PER TRANSACTION.  THE UNGUARDED    *
+000320*                  OVERFLOW IS STILL LEFT AS-IS PER RECORD.  *
+000330* 08/08/26   JWM   WS-NUMBER/WS-RESULT WIDENED AND CONVERTED *
+000340*                  TO SIGNED PACKED-DECIMAL TO MATCH THE NEW *
+000350*                  SEQFILE LAYOUT (SEE SEQREC.CPY).  STILL NO*
+000360*                  OVERFLOW CHECK -- SEE BUGSOLN FOR THE FIX.*
+000370* 08/08/26   JWM   WIDENED WS-NUMBER/WS-RESULT ONE MORE DIGIT*
+000380*                  TO STAY BINARY-COMPATIBLE WITH SEQ-COUNTER-*
+000390*                  VALUE, WHICH WAS ITSELF WIDENED AGAIN.     *
+000400*-----------------------------------------------------------*
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM-370.
+000440 OBJECT-COMPUTER.   IBM-370.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT SEQFILE ASSIGN TO SEQFILE
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS DYNAMIC
+000500         RECORD KEY IS SEQ-COUNTER-ID
+000510         FILE STATUS IS WS-SEQFILE-STATUS.
+000520*
+000530     SELECT CNTRFILE ASSIGN TO CNTRFILE
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-CNTRFILE-STATUS.
+000560*
+000570     SELECT OUTFILE ASSIGN TO OUTFILE
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-OUTFILE-STATUS.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  SEQFILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 COPY SEQREC.
+000650*
+000660 FD  CNTRFILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 COPY CNTRREC.
+000690*
+000700 FD  OUTFILE
+000710     LABEL RECORDS ARE STANDARD.
+000720 COPY OUTREC.
+000730 WORKING-STORAGE SECTION.
+000740 01  WS-AREA.
+000750     05  WS-NUMBER           PIC S9(10) COMP-3 VALUE 99999.
+000760     05  WS-RESULT           PIC S9(10) COMP-3.
+000770*
+000780 01  WS-FLAGS.
+000790     05  WS-SEQFILE-STATUS   PIC X(02) VALUE SPACES.
+000800         88  WS-SEQFILE-OK            VALUE "00".
+000810         88  WS-SEQFILE-NOT-FOUND     VALUE "23".
+000820     05  WS-CNTRFILE-STATUS  PIC X(02) VALUE SPACES.
+000830         88  WS-CNTRFILE-OK           VALUE "00".
+000840         88  WS-CNTRFILE-EOF          VALUE "10".
+000850     05  WS-OUTFILE-STATUS   PIC X(02) VALUE SPACES.
+000860         88  WS-OUTFILE-OK            VALUE "00".
+000870*
+000880 01  WS-CONSTANTS.
+000890     05  WS-MAIN-COUNTER-ID  PIC X(08) VALUE "MAIN    ".
+000900*
+000910 PROCEDURE DIVISION.
+000920*
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE
+000950         THRU 1000-INITIALIZE-EXIT.
+000960*
+000970* THE PROGRAM ATTEMPTS TO PERFORM AN ARITHMETIC OPERATION THAT
+000980* RESULTS IN AN OVERFLOW.
+000990* COBOL'S DEFAULT HANDLING OF ARITHMETIC OVERFLOW MIGHT NOT
+001000* ALWAYS BE APPARENT TO THE DEVELOPER.
+001010* DEPENDING ON THE COMPILER AND RUNTIME ENVIRONMENT, AN
+001020* OVERFLOW CONDITION MIGHT LEAD TO UNPREDICTABLE RESULTS, A
+001030* PROGRAM TERMINATION, OR SILENTLY WRAPPING THE NUMBER.
+001040*
+001050     PERFORM 2000-PROCESS-ONE-RECORD
+001060         THRU 2000-PROCESS-ONE-RECORD-EXIT
+001070         UNTIL WS-CNTRFILE-EOF.
+001080*
+001090     PERFORM 9000-TERMINATE
+001100         THRU 9000-TERMINATE-EXIT.
+001110*
+001120     STOP RUN.
+001130*
+001140 1000-INITIALIZE.
+001150     OPEN I-O SEQFILE.
+001160     IF WS-SEQFILE-NOT-FOUND
+001170         OPEN OUTPUT SEQFILE
+001180         CLOSE SEQFILE
+001190         OPEN I-O SEQFILE
+001200     END-IF.
+001210*
+001220     MOVE WS-MAIN-COUNTER-ID TO SEQ-COUNTER-ID.
+001230     READ SEQFILE
+001240         INVALID KEY
+001250             MOVE 99999 TO WS-NUMBER
+001260     END-READ.
+001270*
+001280     IF WS-SEQFILE-OK
+001290         MOVE SEQ-COUNTER-VALUE TO WS-NUMBER
+001300     END-IF.
+001310*
+001320     OPEN INPUT CNTRFILE.
+001330     OPEN OUTPUT OUTFILE.
+001340     READ CNTRFILE
+001350         AT END SET WS-CNTRFILE-EOF TO TRUE
+001360     END-READ.
+001370 1000-INITIALIZE-EXIT.
+001380     EXIT.
+001390*
+001400 2000-PROCESS-ONE-RECORD.
+001410     ADD 1 TO WS-NUMBER.
+001420     COMPUTE WS-RESULT = WS-NUMBER * 2.
+001430     DISPLAY "Result: " WS-RESULT.
+001440     MOVE CNTR-BRANCH-CODE TO OUT-BRANCH-CODE.
+001450     MOVE WS-NUMBER        TO OUT-COUNTER-VALUE.
+001460     MOVE WS-RESULT        TO OUT-RESULT.
+001470     MOVE 0                TO OUT-OVERFLOW-FLAG.
+001480     WRITE OUT-RECORD.
+001490*
+001500     READ CNTRFILE
+001510         AT END SET WS-CNTRFILE-EOF TO TRUE
+001520     END-READ.
+001530 2000-PROCESS-ONE-RECORD-EXIT.
+001540     EXIT.
+001550*
+001560 9000-TERMINATE.
+001570     MOVE WS-MAIN-COUNTER-ID TO SEQ-COUNTER-ID.
+001580     MOVE WS-NUMBER          TO SEQ-COUNTER-VALUE.
+001590     ACCEPT SEQ-LAST-RUN-DATE FROM DATE YYYYMMDD.
+001600*
+001610     REWRITE SEQ-RECORD
+001620         INVALID KEY
+001630             WRITE SEQ-RECORD
+001640     END-REWRITE.
+001650*
+001660     CLOSE SEQFILE.
+001670     CLOSE CNTRFILE.
+001680     CLOSE OUTFILE.
+001690 9000-TERMINATE-EXIT.
+001700     EXIT.
