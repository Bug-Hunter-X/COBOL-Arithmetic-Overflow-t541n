@@ -0,0 +1,59 @@
+//BUGSOLN  JOB (ACCTNO),'BRANCH CTR RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             RESTART=STEP10
+//*--------------------------------------------------------------*
+//* BUGSOLN  -- DAILY BRANCH COUNTER RUN                         *
+//*                                                                *
+//* MOD-LOG                                                        *
+//* DATE       INIT  DESCRIPTION                                   *
+//* 08/08/26   JWM   ORIGINAL WRAPPER.  STEP10 RUNS THE BRANCH     *
+//*                  COUNTER PROGRAM AGAINST THE DAY'S CONTROL      *
+//*                  AND TRANSACTION FEEDS.  BUGSOLN SETS RETURN-   *
+//*                  CODE 16 WHEN ANY BRANCH OVERFLOWED THIS RUN,    *
+//*                  SO STEP20 (COND=(16,GE,STEP10)) IS BYPASSED    *
+//*                  AND THE JOB ENDS WITH A NON-ZERO CONDITION     *
+//*                  CODE FOR OPERATOR REVIEW.  RESTART=STEP10      *
+//*                  LETS THE JOB BE RESUBMITTED FROM STEP10 ONCE   *
+//*                  THE OVERFLOWING BRANCH HAS BEEN CLEARED.       *
+//* 08/08/26   JWM   ADDED CTYPEFILE (COUNTER TYPE DIGIT-COUNT      *
+//*                  TABLE) AND OUTWORK (SCRATCH STAGING FOR THE    *
+//*                  RECONCILIATION-GATED OUTFILE PUBLISH PASS).    *
+//*                  OUTFILE ITSELF NOW GOES TO A GDG RELATIVE       *
+//*                  GENERATION INSTEAD OF A &YYMMDD SYMBOL THAT     *
+//*                  WAS NEVER SET ANYWHERE IN THIS JOB.             *
+//* 08/08/26   JWM   CORRECTED THE STEP20 COND TEST -- IT WAS        *
+//*                  WRITTEN BACKWARDS AND BYPASSED STEP20 ON EVERY  *
+//*                  CLEAN RUN WHILE LETTING IT RUN ON AN OVERFLOW.  *
+//* 08/08/26   JWM   SEQFILE IS UPDATED IN PLACE (I-O/REWRITE) EVERY *
+//*                  RUN -- CHANGED ITS DD FROM DISP=SHR TO DISP=OLD *
+//*                  SO TWO OVERLAPPING RUNS CANNOT INTERLEAVE       *
+//*                  UPDATES AGAINST THE SAME INDEXED FILE.          *
+//*--------------------------------------------------------------*
+//*
+//STEP10   EXEC PGM=BUGSOLN
+//BRANFILE  DD DISP=SHR,DSN=PROD.COUNTER.BRANFILE
+//SEQFILE   DD DISP=OLD,DSN=PROD.COUNTER.SEQFILE
+//EXCPFILE  DD DISP=MOD,DSN=PROD.COUNTER.EXCPFILE
+//TRANFILE  DD DISP=SHR,DSN=PROD.COUNTER.TRANFILE
+//ALERTFILE DD DISP=MOD,DSN=PROD.COUNTER.ALERTFILE
+//CTLRPT    DD SYSOUT=*
+//CNTRFILE  DD DISP=SHR,DSN=PROD.COUNTER.CNTRFILE
+//OUTWORK   DD DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//OUTFILE   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.COUNTER.OUTFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE)
+//PARMFILE  DD DISP=SHR,DSN=PROD.COUNTER.PARMFILE
+//CTYPEFILE DD DISP=SHR,DSN=PROD.COUNTER.CTYPEFILE
+//SYSOUT    DD SYSOUT=*
+//*
+//* STEP10 SETS RETURN-CODE 16 WHEN WS-RUN-HAD-OVERFLOW IS TRUE.
+//* STEP20 IS THE NORMAL CONTINUATION OF THE JOB (DOWNSTREAM
+//* DISTRIBUTION OF OUTFILE) AND IS BYPASSED WHEN STEP10 ENDS WITH
+//* A CONDITION CODE OF 16 OR HIGHER, LEAVING THE JOB ITSELF AT
+//* CC 0016 SO THE OPERATOR SEES A FAILED STEP RATHER THAN A CLEAN
+//* COMPLETION.
+//*
+//STEP20   EXEC PGM=IEFBR14,COND=(16,GE,STEP10)
+//DD1      DD DUMMY
+//
